@@ -0,0 +1,11 @@
+      / ------------------------------
+      / CAUDIT - one line per TODAY execution, appended to
+      / AUDIT-LOG.DAT, so a compliance review or incident post-mortem
+      / can show exactly when day-start ran and who/what kicked it off.
+      / ------------------------------
+        01  AUDIT-LOG-RECORD.
+                05      AUD-TIMESTAMP           PIC X(21).
+                05      AUD-SEP1                PIC X VALUE SPACE.
+                05      AUD-USERID              PIC X(20).
+                05      AUD-SEP2                PIC X VALUE SPACE.
+                05      AUD-JOBNAME             PIC X(20).
