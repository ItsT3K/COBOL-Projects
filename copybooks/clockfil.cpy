@@ -0,0 +1,10 @@
+      / ------------------------------
+      / CLOCKFIL - same-day lock record (DAYSTART-LOCK.DAT).  Written
+      / after every successful run so a second day-start for the same
+      / calendar day is refused unless the operator's override control
+      / file explicitly confirms it.
+      / ------------------------------
+        01  LOCK-RECORD.
+                05      LOCK-DATE               PIC 9(8).
+                05      LOCK-SEP1               PIC X VALUE SPACE.
+                05      LOCK-TIMESTAMP          PIC X(21).
