@@ -0,0 +1,11 @@
+      / ------------------------------
+      / CRUNSTAT - one line per completed batch window, appended to
+      / RUNTIME-STATS.DAT, so the trend in how long the nightly window
+      / runs can be tracked against the cutoff time.
+      / ------------------------------
+        01  RUNTIME-STATS-RECORD.
+                05      RTS-START-TS            PIC X(21).
+                05      RTS-SEP1                PIC X VALUE SPACE.
+                05      RTS-END-TS              PIC X(21).
+                05      RTS-SEP2                PIC X VALUE SPACE.
+                05      RTS-ELAPSED-SEC         PIC S9(8).
