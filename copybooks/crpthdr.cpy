@@ -0,0 +1,14 @@
+      / ------------------------------
+      / CRPTHDR - LINKAGE for RPTHDR, the shared report-banner module.
+      / Callers supply the report title and the page number they are
+      / about to print; RPTHDR hands back three ready-to-print header
+      / lines built from the current run date/time, the same way
+      / TODAY formats its own date/time, so every report in the shop
+      / carries a consistent page-1 header.
+      / ------------------------------
+        01  RPT-HEADER-PARMS.
+                05      RPT-TITLE               PIC X(40).
+                05      RPT-PAGE-NUM            PIC 9(4).
+                05      RPT-HEADER-LINE-1       PIC X(80).
+                05      RPT-HEADER-LINE-2       PIC X(80).
+                05      RPT-HEADER-LINE-3       PIC X(80).
