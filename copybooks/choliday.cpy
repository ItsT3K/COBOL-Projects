@@ -0,0 +1,8 @@
+      / ------------------------------
+      / CHOLIDAY - record layout for HOLIDAY-FILE, the shop holiday
+      / calendar TODAY checks before telling a caller whether the
+      / business date it resolved is actually a business day.
+      / ------------------------------
+        01  HOLIDAY-RECORD.
+                05      HOL-DATE                PIC 9(8).
+                05      HOL-DESCRIPTION         PIC X(30).
