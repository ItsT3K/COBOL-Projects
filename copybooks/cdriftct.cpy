@@ -0,0 +1,8 @@
+      / ------------------------------
+      / CDRIFTCT - clock-drift tolerance control file
+      / (DRIFT-THRESHOLD.CTL). Seconds of drift allowed against the
+      / trusted reference timestamp before TODAY raises an exception;
+      / defaults to 60 when the file or record is absent.
+      / ------------------------------
+        01  DRIFT-CTL-RECORD.
+                05      DRF-MAX-SEC             PIC 9(6).
