@@ -0,0 +1,28 @@
+      / ------------------------------
+      / CBUSPARM - LINKAGE layout for CALLing TODAY as a business-date
+      / service.  Callers fill nothing on the way in; TODAY fills this
+      / out on the way back with the resolved business date, whether
+      / that date is a business day, and the nearest business day in
+      / whichever direction was requested.
+      / ------------------------------
+        01  TODAY-CALL-PARMS.
+                05      TCP-YEAR                PIC 9(4).
+                05      TCP-MONTH               PIC 9(2).
+                05      TCP-DAY                 PIC 9(2).
+                05      TCP-IS-BUS-DAY          PIC X.
+                        88      TCP-BUS-DAY     VALUE 'Y'.
+                        88      TCP-NOT-BUS-DAY VALUE 'N'.
+                05      TCP-ROLL-DIRECTION      PIC X.
+                        88      TCP-ROLL-FORWARD  VALUE 'F'.
+                        88      TCP-ROLL-BACKWARD VALUE 'B'.
+                05      TCP-ADJ-YEAR            PIC 9(4).
+                05      TCP-ADJ-MONTH           PIC 9(2).
+                05      TCP-ADJ-DAY             PIC 9(2).
+      / TCP-TRACK-RUNTIME opts a CALL into the batch-window elapsed-time
+      / marker/log (req 006). Only the JCL steps that bound the window
+      / (TODAYRUN at day-start, TODAYEOD at end-of-day) set this to 'Y';
+      / every other caller leaves it blank, so an ordinary business-date
+      / lookup run through TODAY during the day never touches the
+      / marker or RUNTIME-STATS.DAT.
+                05      TCP-TRACK-RUNTIME      PIC X.
+                        88   TCP-TRACK-RUNTIME-YES VALUE 'Y'.
