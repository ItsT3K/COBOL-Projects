@@ -0,0 +1,58 @@
+      / ------------------------------
+      / CDTEFMT - shared date/time-formatting paragraphs used by both
+      / TODAY and RPTHDR, so the two places that build WS-FORMATTED-DT/
+      / TM and read DATE-FORMAT.CTL can't silently diverge.
+      /
+      / Caller must have in WORKING-STORAGE: WS-DATETIME PIC X(21);
+      / WS-FORMATTED-YEAR PIC 9(4), WS-FORMATTED-MONTH/DY/HOUR/MINS/SEC
+      / PIC 9(2) each; WS-FORMAT-CODE PIC X; WS-FORMATTED-DATE-OUT
+      / PIC X(10); WS-FMT-FS PIC XX; and an FD FORMAT-CTL-FILE COPYing
+      / cfmtctl.cpy, SELECTed onto DATE-FORMAT.CTL.
+      / ------------------------------
+        1000-GET-DATETIME.
+                MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
+                MOVE WS-DATETIME(1:4)  TO WS-FORMATTED-YEAR.
+                MOVE WS-DATETIME(5:2)  TO WS-FORMATTED-MONTH.
+                MOVE WS-DATETIME(7:2)  TO WS-FORMATTED-DY.
+                MOVE WS-DATETIME(9:2)  TO WS-FORMATTED-HOUR.
+                MOVE WS-DATETIME(11:2) TO WS-FORMATTED-MINS.
+                MOVE WS-DATETIME(13:2) TO WS-FORMATTED-SEC.
+
+      / Same control file and format codes everywhere (1=YYYY-MM-DD,
+      / 2=MM/DD/YYYY, 3=DD-MM-YYYY) so every caller agrees on how the
+      / date reads.
+        1400-READ-FORMAT-CTL.
+                MOVE '1' TO WS-FORMAT-CODE.
+                OPEN INPUT FORMAT-CTL-FILE.
+                IF WS-FMT-FS = '00'
+                    READ FORMAT-CTL-FILE
+                    IF WS-FMT-FS = '00'
+                        MOVE FMT-CODE TO WS-FORMAT-CODE
+                    END-IF
+                    CLOSE FORMAT-CTL-FILE
+                END-IF.
+
+        1410-BUILD-FORMATTED-OUTPUT.
+                EVALUATE WS-FORMAT-CODE
+                    WHEN '2'
+                        STRING WS-FORMATTED-MONTH DELIMITED BY SIZE
+                               '/'                DELIMITED BY SIZE
+                               WS-FORMATTED-DY     DELIMITED BY SIZE
+                               '/'                DELIMITED BY SIZE
+                               WS-FORMATTED-YEAR   DELIMITED BY SIZE
+                               INTO WS-FORMATTED-DATE-OUT
+                    WHEN '3'
+                        STRING WS-FORMATTED-DY     DELIMITED BY SIZE
+                               '-'                 DELIMITED BY SIZE
+                               WS-FORMATTED-MONTH  DELIMITED BY SIZE
+                               '-'                 DELIMITED BY SIZE
+                               WS-FORMATTED-YEAR   DELIMITED BY SIZE
+                               INTO WS-FORMATTED-DATE-OUT
+                    WHEN OTHER
+                        STRING WS-FORMATTED-YEAR   DELIMITED BY SIZE
+                               '-'                 DELIMITED BY SIZE
+                               WS-FORMATTED-MONTH  DELIMITED BY SIZE
+                               '-'                 DELIMITED BY SIZE
+                               WS-FORMATTED-DY     DELIMITED BY SIZE
+                               INTO WS-FORMATTED-DATE-OUT
+                END-EVALUATE.
