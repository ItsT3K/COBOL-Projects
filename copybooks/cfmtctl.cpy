@@ -0,0 +1,8 @@
+      / ------------------------------
+      / CFMTCTL - output date format control file (DATE-FORMAT.CTL).
+      / One-character format code picks the layout TODAY renders for
+      / partner reports/extracts: 1=YYYY-MM-DD (default), 2=MM/DD/YYYY,
+      / 3=DD-MM-YYYY.
+      / ------------------------------
+        01  FORMAT-CTL-RECORD.
+                05      FMT-CODE                PIC X.
