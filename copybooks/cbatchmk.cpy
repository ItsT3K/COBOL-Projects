@@ -0,0 +1,7 @@
+      / ------------------------------
+      / CBATCHMK - batch window start marker (BATCH-START-MARKER.DAT).
+      / TODAY writes this on the first call of the window and reads it
+      / back on the matching end-of-day call to compute elapsed runtime.
+      / ------------------------------
+        01  BATCH-MARKER-RECORD.
+                05      BM-START-TS             PIC X(21).
