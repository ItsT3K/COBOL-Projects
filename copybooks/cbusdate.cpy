@@ -0,0 +1,12 @@
+      / ------------------------------
+      / CBUSDATE - fixed layout for CURRENT-BUS-DATE.DAT, the shared
+      / "as-of" business date for the whole night's batch cycle.  The
+      / first JCL step runs TODAY to write this once; every downstream
+      / program in that cycle reads it instead of calling
+      / FUNCTION CURRENT-DATE on its own, so a rerun that crosses
+      / midnight doesn't drift the batch onto the next calendar day.
+      / ------------------------------
+        01  BUS-DATE-RECORD.
+                05      BD-YEAR                 PIC 9(4).
+                05      BD-MONTH                PIC 9(2).
+                05      BD-DAY                  PIC 9(2).
