@@ -0,0 +1,11 @@
+      / ------------------------------
+      / CEXCEPT - clock-drift exceptions (EXCEPTIONS.DAT), appended to
+      / whenever TODAY's clock disagrees with the trusted reference
+      / timestamp by more than the configured tolerance.
+      / ------------------------------
+        01  EXCEPTION-RECORD.
+                05      EXC-TIMESTAMP           PIC X(21).
+                05      EXC-SEP1                PIC X VALUE SPACE.
+                05      EXC-DRIFT-SEC           PIC S9(8).
+                05      EXC-SEP2                PIC X VALUE SPACE.
+                05      EXC-MESSAGE             PIC X(40).
