@@ -0,0 +1,8 @@
+      / ------------------------------
+      / CTRUSTTM - trusted reference timestamp (TRUSTED-TIME.DAT), in
+      / the same 21-byte FUNCTION CURRENT-DATE layout. Dropped by the
+      / shop's time-sync process; TODAY reconciles its own clock
+      / against it on every run.
+      / ------------------------------
+        01  TRUSTED-TIME-RECORD.
+                05      TRT-TIMESTAMP           PIC X(21).
