@@ -0,0 +1,15 @@
+      / ------------------------------
+      / CCTLOVR - operator override control file (DATE-OVERRIDE.CTL).
+      / Dropped by an operator ahead of a rerun to tell TODAY to use a
+      / prior business date instead of the live system clock, e.g. to
+      / catch up a failed cycle.  OVR-CONFIRM is the explicit operator
+      / acknowledgement required to bypass the same-day lock check.
+      / ------------------------------
+        01  DATE-OVERRIDE-RECORD.
+                05      OVR-ACTIVE              PIC X.
+                        88      OVR-IS-ACTIVE   VALUE 'Y'.
+                05      OVR-YEAR                PIC 9(4).
+                05      OVR-MONTH               PIC 9(2).
+                05      OVR-DAY                 PIC 9(2).
+                05      OVR-CONFIRM             PIC X.
+                        88      OVR-IS-CONFIRMED VALUE 'Y'.
