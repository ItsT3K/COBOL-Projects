@@ -0,0 +1,76 @@
+      / RPTHDR builds the standard page-1 header every batch report in
+      / the shop prints: company name, report title, run date/time,
+      / and page number. Pulled out of TODAY's date/time formatting so
+      / report programs don't each re-derive it, and so CALLing it
+      / doesn't drag in TODAY's audit logging, lock checking, or
+      / business-day rolling - those are day-start concerns, not
+      / report-header concerns.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. RPTHDR.
+        AUTHOR. JDM.
+        INSTALLATION. 01-JAN-2000.
+        DATE-WRITTEN. 08-AUG-2026.
+        DATE-COMPILED. 08-AUG-2026.
+        SECURITY. NORMAL.
+      / ------------------------------
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FORMAT-CTL-FILE ASSIGN TO "DATE-FORMAT.CTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FMT-FS.
+      / ------------------------------
+        DATA DIVISION.
+        FILE SECTION.
+        FD  FORMAT-CTL-FILE.
+            COPY "cfmtctl.cpy".
+        WORKING-STORAGE SECTION.
+        01 WS-COMPANY-NAME                  PIC X(20)
+                                             VALUE 'ACME CORPORATION'.
+        01 WS-FMT-FS                        PIC XX.
+        01 WS-FORMAT-CODE                   PIC X
+                                             VALUE '1'.
+        01 WS-FORMATTED-DATE-OUT            PIC X(10).
+        01 WS-DATETIME                      PIC X(21).
+        01 WS-FORMATTED-DT.
+                05      WS-FORMATTED-YEAR    PIC 9(4).
+                05      FILLER               PIC X VALUE '-'.
+                05      WS-FORMATTED-MONTH   PIC 9(2).
+                05      FILLER               PIC X VALUE '-'.
+                05      WS-FORMATTED-DY      PIC 9(2).
+        01 WS-FORMATTED-TM.
+                05      WS-FORMATTED-HOUR    PIC 9(2).
+                05      FILLER               PIC X VALUE ':'.
+                05      WS-FORMATTED-MINS    PIC 9(2).
+                05      FILLER               PIC X VALUE ':'.
+                05      WS-FORMATTED-SEC     PIC 9(2).
+        01 WS-PAGE-NUM-X                    PIC ZZZ9.
+      / ------------------------------
+        LINKAGE SECTION.
+                COPY "crpthdr.cpy".
+      / ------------------------------
+        PROCEDURE DIVISION USING RPT-HEADER-PARMS.
+        0000-MAIN-PARA.
+                PERFORM 1000-GET-DATETIME.
+                PERFORM 1400-READ-FORMAT-CTL.
+                PERFORM 1410-BUILD-FORMATTED-OUTPUT.
+                PERFORM 2000-BUILD-HEADER-LINES.
+                GOBACK.
+
+                COPY "cdtefmt.cpy".
+
+        2000-BUILD-HEADER-LINES.
+                MOVE RPT-PAGE-NUM TO WS-PAGE-NUM-X.
+                MOVE SPACES TO RPT-HEADER-LINE-1.
+                STRING WS-COMPANY-NAME     DELIMITED BY SIZE
+                       '  PAGE '            DELIMITED BY SIZE
+                       WS-PAGE-NUM-X        DELIMITED BY SIZE
+                       INTO RPT-HEADER-LINE-1.
+                MOVE SPACES TO RPT-HEADER-LINE-2.
+                MOVE RPT-TITLE TO RPT-HEADER-LINE-2.
+                MOVE SPACES TO RPT-HEADER-LINE-3.
+                STRING 'RUN DATE: '        DELIMITED BY SIZE
+                       WS-FORMATTED-DATE-OUT DELIMITED BY SIZE
+                       '   RUN TIME: '      DELIMITED BY SIZE
+                       WS-FORMATTED-TM      DELIMITED BY SIZE
+                       INTO RPT-HEADER-LINE-3.
