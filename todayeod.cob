@@ -0,0 +1,24 @@
+      / TODAYEOD is the JCL step entry point for the end-of-day step
+      / that closes out the batch window TODAYRUN opened this morning.
+      / Same CALL-TODAY wrapper shape as TODAYRUN - the only difference
+      / is which side of req 006's marker/elapsed-time pair it is.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TODAYEOD.
+        AUTHOR. JDM.
+        INSTALLATION. 01-JAN-2000.
+        DATE-WRITTEN. 08-AUG-2026.
+        DATE-COMPILED. 08-AUG-2026.
+        SECURITY. NORMAL.
+      / ------------------------------
+        ENVIRONMENT DIVISION.
+      / ------------------------------
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+                COPY "cbusparm.cpy".
+      / ------------------------------
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+                MOVE SPACES TO TCP-ROLL-DIRECTION.
+                MOVE 'Y' TO TCP-TRACK-RUNTIME.
+                CALL "TODAY" USING TODAY-CALL-PARMS.
+                STOP RUN.
