@@ -3,6 +3,16 @@
       /
       / Tested on NetBSD with OpenCOBOL
       / OpenVMS Support is questionable
+      /
+      / TODAY also doubles as the shop's business-date service: it can
+      / be CALLed with TODAY-CALL-PARMS (copybook CBUSPARM) by any other
+      / program that just needs "what date is it, and is it a business
+      / day", instead of every batch program re-deriving that itself.
+      /
+      / Because PROCEDURE DIVISION USING makes this a subroutine, it is
+      / no longer linked directly as the nightly JCL step's executable -
+      / that step runs TODAYRUN, a one-paragraph wrapper that CALLs
+      / TODAY the same way every other caller does.
         IDENTIFICATION DIVISION.
         PROGRAM-ID. TODAY.
         AUTHOR. JDM.
@@ -12,14 +22,129 @@
         SECURITY. NORMAL.
       / ------------------------------
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HOLIDAY-FILE ASSIGN TO "HOLIDAY-FILE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-HOL-FS.
+            SELECT BUS-DATE-FILE ASSIGN TO "CURRENT-BUS-DATE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-BD-FS.
+            SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-FS.
+            SELECT DATE-OVERRIDE-FILE ASSIGN TO "DATE-OVERRIDE.CTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OVR-FS.
+            SELECT DAYSTART-LOCK-FILE ASSIGN TO "DAYSTART-LOCK.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-LOCK-FS.
+            SELECT FORMAT-CTL-FILE ASSIGN TO "DATE-FORMAT.CTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FMT-FS.
+            SELECT BATCH-MARKER-FILE ASSIGN TO "BATCH-START-MARKER.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-BM-FS.
+            SELECT RUNTIME-STATS-FILE ASSIGN TO "RUNTIME-STATS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RTS-FS.
+            SELECT TRUSTED-TIME-FILE ASSIGN TO "TRUSTED-TIME.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRT-FS.
+            SELECT DRIFT-CTL-FILE ASSIGN TO "DRIFT-THRESHOLD.CTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-DRF-FS.
+            SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-FS.
       / ------------------------------
         DATA DIVISION.
         FILE SECTION.
+        FD  HOLIDAY-FILE.
+            COPY "choliday.cpy".
+        FD  BUS-DATE-FILE.
+            COPY "cbusdate.cpy".
+        FD  AUDIT-LOG-FILE.
+            COPY "caudit.cpy".
+        FD  DATE-OVERRIDE-FILE.
+            COPY "cctlovr.cpy".
+        FD  DAYSTART-LOCK-FILE.
+            COPY "clockfil.cpy".
+        FD  FORMAT-CTL-FILE.
+            COPY "cfmtctl.cpy".
+        FD  BATCH-MARKER-FILE.
+            COPY "cbatchmk.cpy".
+        FD  RUNTIME-STATS-FILE.
+            COPY "crunstat.cpy".
+        FD  TRUSTED-TIME-FILE.
+            COPY "ctrusttm.cpy".
+        FD  DRIFT-CTL-FILE.
+            COPY "cdriftct.cpy".
+        FD  EXCEPTIONS-FILE.
+            COPY "cexcept.cpy".
       / ------------------------------
       / Formatted date and time to display on the terminal
       / ------------------------------
         WORKING-STORAGE SECTION.
-        01 WS-DATETIME                                  PIC X(21).
+        01 WS-HOL-FS                                     PIC XX.
+        01 WS-BD-FS                                      PIC XX.
+        01 WS-AUD-FS                                     PIC XX.
+        01 WS-RUN-USERID                                 PIC X(20).
+        01 WS-RUN-JOBNAME                                PIC X(20).
+        01 WS-OVR-FS                                     PIC XX.
+        01 WS-LOCK-FS                                    PIC XX.
+        01 WS-ABORT-RUN                                  PIC X
+                                                          VALUE 'N'.
+        01 WS-SYSTEM-DATE-YYYYMMDD                       PIC 9(8) COMP.
+        01 WS-FMT-FS                                     PIC XX.
+        01 WS-FORMAT-CODE                                PIC X
+                                                          VALUE '1'.
+        01 WS-FORMATTED-DATE-OUT                         PIC X(10).
+        01 WS-BM-FS                                      PIC XX.
+        01 WS-RTS-FS                                     PIC XX.
+        01 WS-TRT-FS                                     PIC XX.
+        01 WS-DRF-FS                                     PIC XX.
+        01 WS-EXC-FS                                     PIC XX.
+      / ------------------------------
+      / Clock-drift reconciliation against the trusted reference
+      / timestamp; drift tolerance defaults to 60 seconds when
+      / DRIFT-THRESHOLD.CTL is absent.
+      / ------------------------------
+        01 WS-DRIFT-THRESHOLD                            PIC 9(6)
+                                                          VALUE 60.
+        01 WS-TRUSTED-SECONDS                            PIC 9(11) COMP.
+        01 WS-LOCAL-CHECK-SECONDS                        PIC 9(11) COMP.
+        01 WS-DRIFT-SECONDS                              PIC S9(8) COMP.
+      / ------------------------------
+      / Generic timestamp-to-seconds helper, shared by the runtime
+      / elapsed-time tracking and the clock-drift check below.
+      / ------------------------------
+        01 WS-TS-INPUT                                   PIC X(21).
+        01 WS-TS-YYYYMMDD                                PIC 9(8).
+        01 WS-TS-HH                                      PIC 9(2).
+        01 WS-TS-MI                                       PIC 9(2).
+        01 WS-TS-SS                                      PIC 9(2).
+        01 WS-TS-SECONDS                                 PIC 9(11) COMP.
+        01 WS-BATCH-START-TS                             PIC X(21).
+        01 WS-BATCH-START-SECONDS                        PIC 9(11) COMP.
+        01 WS-BATCH-END-SECONDS                          PIC 9(11) COMP.
+        01 WS-BATCH-ELAPSED-SECONDS                      PIC S9(8).
+      / ------------------------------
+      / UTC offset embedded in FUNCTION CURRENT-DATE (positions 17-21:
+      / sign then HHMM) drives the local-to-UTC conversion below, so
+      / the UTC time always matches however this box's TZ is actually
+      / configured rather than a value hardcoded here.
+      / ------------------------------
+        01 WS-UTC-OFFSET-SIGN                            PIC X.
+        01 WS-UTC-OFFSET-HH                               PIC 9(2).
+        01 WS-UTC-OFFSET-MM                               PIC 9(2).
+        01 WS-UTC-OFFSET-SECONDS                         PIC S9(6) COMP.
+        01 WS-UTC-SECONDS                                PIC S9(11)
+                                                          COMP.
+        01 WS-UTC-DATE-INT                                PIC 9(8) COMP.
+        01 WS-UTC-TIME-OF-DAY                             PIC 9(5) COMP.
+        01 WS-UTC-DATE-YMD                                PIC 9(8).
+        01 WS-DATETIME                                   PIC X(21).
         01 WS-FORMATTED-DT.
                 05      WS-FORMATTED-DTE-TME.
                         15      WS-FORMATTED-YEAR       PIC 9(4).
@@ -28,7 +153,7 @@
                         15      FILLER                  PIC X VALUE '-'.
                         15      WS-FORMATTED-DY         PIC 9(2).
                         15      FILLER                  PIC X VALUE ' '.
-        01 WS-FORMATTED-TM
+        01 WS-FORMATTED-TM.
                         15      WS-FORMATTED-HOUR       PIC 9(2).
                         15      FILLER                  PIC X VALUE ':'.
                         15      WS-FORMATTED-MINS       PIC 9(2).
@@ -37,22 +162,518 @@
                         15      FILLER                  PIC X VALUE ':'.
                         15      WS-FORMATTED-MS         PIC 9(2).
       / ------------------------------
-        PROCEDURE DIVISION.
-                MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
+      / The same run timestamp converted to UTC, for coordinating
+      / nightly cutovers with the remote data center.
+      / ------------------------------
+        01 WS-FORMATTED-TM-UTC.
+                        15      WS-FORMATTED-HOUR-UTC   PIC 9(2).
+                        15      FILLER                  PIC X VALUE ':'.
+                        15      WS-FORMATTED-MINS-UTC   PIC 9(2).
+                        15      FILLER                  PIC X VALUE ':'.
+                        15      WS-FORMATTED-SEC-UTC    PIC 9(2).
+      / The UTC date, dash-formatted the same way WS-FORMATTED-DT is, so
+      / the local and UTC timestamps on the same DISPLAY line match.
+        01 WS-FORMATTED-DT-UTC.
+                        15      WS-FORMATTED-YEAR-UTC   PIC 9(4).
+                        15      FILLER                  PIC X VALUE '-'.
+                        15      WS-FORMATTED-MONTH-UTC  PIC 9(2).
+                        15      FILLER                  PIC X VALUE '-'.
+                        15      WS-FORMATTED-DY-UTC     PIC 9(2).
+      / ------------------------------
+      / Working fields used to resolve the business date and walk it
+      / forward/backward across weekends and holidays.
+      / ------------------------------
+        01 WS-DATE-YYYYMMDD                        PIC 9(8) COMP.
+        01 WS-ANCHOR-DATE                          PIC 9(8) COMP
+                                                    VALUE 20230101.
+        01 WS-CANDIDATE-DATE                       PIC 9(8) COMP.
+        01 WS-CANDIDATE-INT                        PIC 9(8) COMP.
+        01 WS-CANDIDATE-DOW                        PIC 9 COMP.
+        01 WS-CANDIDATE-IS-BUS                     PIC X.
+        01 WS-ROLL-COUNT                           PIC 9(3) COMP.
+        01 WS-BUS-DAY-FLAG                         PIC X.
+        01 WS-CANDIDATE-DATE-X                     PIC 9(8).
+      / ------------------------------
+      / HOLIDAY-FILE is read into this table once per CALL to TODAY,
+      / rather than reopened and rescanned from the top for every
+      / candidate date the roll loop in 2200 walks through.
+      / ------------------------------
+        01 WS-HOLIDAY-COUNT                        PIC 9(4) COMP
+                                                    VALUE 0.
+        01 WS-HOLIDAY-MAX                          PIC 9(4) COMP
+                                                    VALUE 500.
+        01 WS-HOL-IDX                              PIC 9(4) COMP.
+        01 WS-HOLIDAY-TABLE.
+                05      WS-HOLIDAY-ENTRY OCCURS 500 TIMES
+                                          PIC 9(8) COMP.
+      / ------------------------------
+      / Julian day-of-year and fiscal period/quarter for the date.
+      / Fiscal year tracks the calendar year and fiscal period tracks
+      / the calendar month, which is all the close process needs today.
+      / ------------------------------
+        01 WS-JAN1-OF-YEAR                         PIC 9(8) COMP.
+        01 WS-JULIAN-DATE.
+                05      WS-JULIAN-YY                PIC 9(2).
+                05      WS-JULIAN-DDD                PIC 9(3).
+        01 WS-FISCAL-PERIOD                        PIC 9(2).
+        01 WS-FISCAL-QUARTER                       PIC 9.
+      / ------------------------------
+      / LINKAGE used only when TODAY is CALLed as a subroutine; when
+      / TODAY is run directly as a JCL step these fields are simply
+      / unused.
+      / ------------------------------
+        LINKAGE SECTION.
+                COPY "cbusparm.cpy".
+      / ------------------------------
+        PROCEDURE DIVISION USING TODAY-CALL-PARMS.
+        0000-MAIN-PARA.
+      / Resolving the business date, Julian/fiscal values, local/UTC
+      / time, and the LINKAGE return parms happens on every CALL - a
+      / program CALLing TODAY at 2pm needs a real answer back, not a
+      / blank one just because day-start already ran this morning.
+      / Only the one-time day-start side effects (the shared bus-date
+      / file and the lock that guards against a second day-start) are
+      / gated on the lock below; the audit trail and the clock-drift
+      / check record every call, blocked or not, on purpose. Runtime
+      / tracking (req 006) is gated on TCP-TRACK-RUNTIME instead of the
+      / lock - only the JCL steps that bound the batch window ask for
+      / it, so an ordinary business-date lookup mid-day never produces
+      / a spurious start/end marker read.
+                PERFORM 1000-GET-DATETIME.
+                PERFORM 1050-DERIVE-SYSTEM-DATE.
+                PERFORM 1200-APPLY-DATE-OVERRIDE.
+                PERFORM 1250-COMPUTE-JULIAN-FISCAL.
+                PERFORM 1300-CHECK-LOCK.
+                PERFORM 1400-READ-FORMAT-CTL.
+                PERFORM 1410-BUILD-FORMATTED-OUTPUT.
+                PERFORM 1600-COMPUTE-UTC-TIME.
+                PERFORM 2000-CHECK-HOLIDAY-AND-ROLL.
+                PERFORM 8000-DISPLAY-RESULTS.
+                PERFORM 8200-WRITE-AUDIT-LOG.
+                IF WS-ABORT-RUN = 'Y'
+                    DISPLAY 'TODAY: day-start already ran for today'
+                    DISPLAY 'Set OVR-ACTIVE=Y and OVR-CONFIRM=Y in'
+                    DISPLAY 'DATE-OVERRIDE.CTL to force a rerun.'
+                ELSE
+                    PERFORM 8100-WRITE-BUS-DATE-FILE
+                    PERFORM 8300-WRITE-LOCK-FILE
+                END-IF.
+                IF TCP-TRACK-RUNTIME-YES
+                    PERFORM 8400-TRACK-RUNTIME
+                END-IF.
+                PERFORM 8500-CHECK-CLOCK-DRIFT.
+                PERFORM 9000-SET-RETURN-PARMS.
+                GOBACK.
+
+                COPY "cdtefmt.cpy".
+
+      / The hundredths-of-a-second and the packed system-date integer
+      / aren't part of the shared CDTEFMT date/time breakdown - RPTHDR
+      / has no use for either - so they're derived here instead of in
+      / 1000-GET-DATETIME.
+        1050-DERIVE-SYSTEM-DATE.
+                MOVE WS-DATETIME(15:2) TO WS-FORMATTED-MS.
+                COMPUTE WS-DATE-YYYYMMDD =
+                        WS-FORMATTED-YEAR * 10000
+                        + WS-FORMATTED-MONTH * 100
+                        + WS-FORMATTED-DY.
+                MOVE WS-DATE-YYYYMMDD TO WS-SYSTEM-DATE-YYYYMMDD.
 
-                MOVE WS-DATETIME(1:4)   TO WS-FORMATTED-YEAR.
-                MOVE WS-DATETIME(5:2)   TO WS-FORMATTED-MONTH.
-                MOVE WS-DATETIME(7:2)   TO WS-FORMATTED-DY.
-                MOVE WS-DATETIME(9:2)   TO WS-FORMATTED-HOUR.
-                MOVE WS-DATETIME(11:2)  TO WS-FORMATTED-MINS.
-                MOVE WS-DATETIME(13:2)  TO WS-FORMATTED-SEC.
-                MOVE WS-DATETIME(15:2)  TO WS-FORMATTED-MS.
+        1200-APPLY-DATE-OVERRIDE.
+                OPEN INPUT DATE-OVERRIDE-FILE.
+                IF WS-OVR-FS = '00'
+                    READ DATE-OVERRIDE-FILE
+                    IF WS-OVR-FS = '00' AND OVR-IS-ACTIVE
+                        MOVE OVR-YEAR  TO WS-FORMATTED-YEAR
+                        MOVE OVR-MONTH TO WS-FORMATTED-MONTH
+                        MOVE OVR-DAY   TO WS-FORMATTED-DY
+                        COMPUTE WS-DATE-YYYYMMDD =
+                                WS-FORMATTED-YEAR * 10000
+                                + WS-FORMATTED-MONTH * 100
+                                + WS-FORMATTED-DY
+                    END-IF
+                    CLOSE DATE-OVERRIDE-FILE
+                END-IF.
 
+        1250-COMPUTE-JULIAN-FISCAL.
+                COMPUTE WS-JAN1-OF-YEAR =
+                        WS-FORMATTED-YEAR * 10000 + 101.
+                COMPUTE WS-JULIAN-DDD =
+                        FUNCTION INTEGER-OF-DATE(WS-DATE-YYYYMMDD)
+                        - FUNCTION INTEGER-OF-DATE(WS-JAN1-OF-YEAR) + 1.
+                MOVE WS-FORMATTED-YEAR(3:2) TO WS-JULIAN-YY.
+                MOVE WS-FORMATTED-MONTH TO WS-FISCAL-PERIOD.
+                COMPUTE WS-FISCAL-QUARTER =
+                        ((WS-FORMATTED-MONTH - 1) / 3) + 1.
+
+        1300-CHECK-LOCK.
+                MOVE 'N' TO WS-ABORT-RUN.
+                OPEN INPUT DAYSTART-LOCK-FILE.
+                IF WS-LOCK-FS = '00'
+                    READ DAYSTART-LOCK-FILE
+                    IF WS-LOCK-FS = '00'
+                       AND LOCK-DATE = WS-SYSTEM-DATE-YYYYMMDD
+                       AND NOT (OVR-IS-ACTIVE AND OVR-IS-CONFIRMED)
+                        MOVE 'Y' TO WS-ABORT-RUN
+                    END-IF
+                    CLOSE DAYSTART-LOCK-FILE
+                END-IF.
+
+        1500-TS-TO-SECONDS.
+                MOVE WS-TS-INPUT(1:8)  TO WS-TS-YYYYMMDD.
+                MOVE WS-TS-INPUT(9:2)  TO WS-TS-HH.
+                MOVE WS-TS-INPUT(11:2) TO WS-TS-MI.
+                MOVE WS-TS-INPUT(13:2) TO WS-TS-SS.
+                COMPUTE WS-TS-SECONDS =
+                        FUNCTION INTEGER-OF-DATE(WS-TS-YYYYMMDD) * 86400
+                        + WS-TS-HH * 3600 + WS-TS-MI * 60 + WS-TS-SS.
+
+        1600-COMPUTE-UTC-TIME.
+                MOVE WS-DATETIME(17:1) TO WS-UTC-OFFSET-SIGN.
+                MOVE WS-DATETIME(18:2) TO WS-UTC-OFFSET-HH.
+                MOVE WS-DATETIME(20:2) TO WS-UTC-OFFSET-MM.
+                COMPUTE WS-UTC-OFFSET-SECONDS =
+                        WS-UTC-OFFSET-HH * 3600 + WS-UTC-OFFSET-MM * 60.
+                IF WS-UTC-OFFSET-SIGN = '-'
+                    COMPUTE WS-UTC-OFFSET-SECONDS =
+                            WS-UTC-OFFSET-SECONDS * -1
+                END-IF.
+                MOVE WS-DATETIME TO WS-TS-INPUT.
+                PERFORM 1500-TS-TO-SECONDS.
+                COMPUTE WS-UTC-SECONDS =
+                        WS-TS-SECONDS - WS-UTC-OFFSET-SECONDS.
+                COMPUTE WS-UTC-DATE-INT = WS-UTC-SECONDS / 86400.
+                COMPUTE WS-UTC-TIME-OF-DAY =
+                        FUNCTION MOD(WS-UTC-SECONDS, 86400).
+                COMPUTE WS-UTC-DATE-YMD =
+                        FUNCTION DATE-OF-INTEGER(WS-UTC-DATE-INT).
+                MOVE WS-UTC-DATE-YMD(1:4) TO WS-FORMATTED-YEAR-UTC.
+                MOVE WS-UTC-DATE-YMD(5:2) TO WS-FORMATTED-MONTH-UTC.
+                MOVE WS-UTC-DATE-YMD(7:2) TO WS-FORMATTED-DY-UTC.
+                COMPUTE WS-FORMATTED-HOUR-UTC =
+                        WS-UTC-TIME-OF-DAY / 3600.
+                COMPUTE WS-FORMATTED-MINS-UTC =
+                        FUNCTION MOD(WS-UTC-TIME-OF-DAY, 3600) / 60.
+                COMPUTE WS-FORMATTED-SEC-UTC =
+                        FUNCTION MOD(WS-UTC-TIME-OF-DAY, 60).
+
+        2000-CHECK-HOLIDAY-AND-ROLL.
+                PERFORM 2050-LOAD-HOLIDAY-TABLE.
+                MOVE WS-DATE-YYYYMMDD TO WS-CANDIDATE-DATE.
+                PERFORM 2100-IS-BUSINESS-DAY.
+                IF WS-CANDIDATE-IS-BUS = 'Y'
+                    MOVE 'Y'               TO WS-BUS-DAY-FLAG
+                    MOVE WS-FORMATTED-YEAR  TO TCP-ADJ-YEAR
+                    MOVE WS-FORMATTED-MONTH TO TCP-ADJ-MONTH
+                    MOVE WS-FORMATTED-DY    TO TCP-ADJ-DAY
+                ELSE
+                    MOVE 'N'               TO WS-BUS-DAY-FLAG
+                    IF TCP-ROLL-DIRECTION NOT = 'B'
+                        MOVE 'F' TO TCP-ROLL-DIRECTION
+                    END-IF
+                    PERFORM 2200-ROLL-TO-BUSINESS-DAY
+                END-IF.
+                MOVE WS-BUS-DAY-FLAG TO TCP-IS-BUS-DAY.
+
+        2050-LOAD-HOLIDAY-TABLE.
+                MOVE 0 TO WS-HOLIDAY-COUNT.
+                OPEN INPUT HOLIDAY-FILE.
+                IF WS-HOL-FS = '00'
+                    PERFORM UNTIL WS-HOL-FS NOT = '00'
+                        READ HOLIDAY-FILE NEXT RECORD
+                            AT END
+                                MOVE '10' TO WS-HOL-FS
+                            NOT AT END
+                                IF WS-HOLIDAY-COUNT < WS-HOLIDAY-MAX
+                                    ADD 1 TO WS-HOLIDAY-COUNT
+                                    MOVE HOL-DATE TO WS-HOLIDAY-ENTRY
+                                        (WS-HOLIDAY-COUNT)
+                                END-IF
+                        END-READ
+                    END-PERFORM
+                    CLOSE HOLIDAY-FILE
+                END-IF.
+
+        2100-IS-BUSINESS-DAY.
+                MOVE 'Y' TO WS-CANDIDATE-IS-BUS.
+                COMPUTE WS-CANDIDATE-INT =
+                        FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-DATE)
+                        - FUNCTION INTEGER-OF-DATE(WS-ANCHOR-DATE).
+                COMPUTE WS-CANDIDATE-DOW =
+                        FUNCTION MOD(WS-CANDIDATE-INT, 7).
+                IF WS-CANDIDATE-DOW = 0 OR WS-CANDIDATE-DOW = 6
+                    MOVE 'N' TO WS-CANDIDATE-IS-BUS
+                END-IF.
+                IF WS-CANDIDATE-IS-BUS = 'Y'
+                    PERFORM 2110-CHECK-HOLIDAY-TABLE
+                END-IF.
+
+        2110-CHECK-HOLIDAY-TABLE.
+                PERFORM VARYING WS-HOL-IDX FROM 1 BY 1
+                        UNTIL WS-HOL-IDX > WS-HOLIDAY-COUNT
+                    IF WS-HOLIDAY-ENTRY(WS-HOL-IDX) = WS-CANDIDATE-DATE
+                        MOVE 'N' TO WS-CANDIDATE-IS-BUS
+                    END-IF
+                END-PERFORM.
+
+        2200-ROLL-TO-BUSINESS-DAY.
+                MOVE 0 TO WS-ROLL-COUNT.
+                MOVE WS-DATE-YYYYMMDD TO WS-CANDIDATE-DATE.
+                PERFORM WITH TEST AFTER
+                        UNTIL WS-CANDIDATE-IS-BUS = 'Y'
+                           OR WS-ROLL-COUNT > 30
+                    ADD 1 TO WS-ROLL-COUNT
+                    PERFORM 2210-STEP-CANDIDATE-DATE
+                    PERFORM 2100-IS-BUSINESS-DAY
+                END-PERFORM.
+                MOVE WS-CANDIDATE-DATE TO WS-CANDIDATE-DATE-X.
+                MOVE WS-CANDIDATE-DATE-X(1:4) TO TCP-ADJ-YEAR.
+                MOVE WS-CANDIDATE-DATE-X(5:2) TO TCP-ADJ-MONTH.
+                MOVE WS-CANDIDATE-DATE-X(7:2) TO TCP-ADJ-DAY.
+
+        2210-STEP-CANDIDATE-DATE.
+                COMPUTE WS-CANDIDATE-INT =
+                        FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-DATE).
+                IF TCP-ROLL-BACKWARD
+                    SUBTRACT 1 FROM WS-CANDIDATE-INT
+                ELSE
+                    ADD 1 TO WS-CANDIDATE-INT
+                END-IF.
+                COMPUTE WS-CANDIDATE-DATE =
+                        FUNCTION DATE-OF-INTEGER(WS-CANDIDATE-INT).
+
+        8000-DISPLAY-RESULTS.
                 DISPLAY 'Hello There'.
                 DISPLAY ' '.
                 DISPLAY 'Todays date is'.
                 DISPLAY WS-FORMATTED-DT.
+                DISPLAY 'formatted per DATE-FORMAT.CTL as '
+                        WS-FORMATTED-DATE-OUT.
                 DISPLAY ' '.
                 DISPLAY 'and the time is'.
                 DISPLAY WS-FORMATTED-TM.
-        STOP RUN.
+                DISPLAY 'which is ' WS-FORMATTED-DT-UTC ' '
+                        WS-FORMATTED-TM-UTC ' UTC'.
+                DISPLAY ' '.
+                DISPLAY 'Julian date (YYDDD) is ' WS-JULIAN-DATE.
+                DISPLAY 'Fiscal period ' WS-FISCAL-PERIOD
+                        ' quarter ' WS-FISCAL-QUARTER.
+                DISPLAY ' '.
+                IF WS-BUS-DAY-FLAG = 'Y'
+                    DISPLAY 'Today is a business day'
+                ELSE
+                    DISPLAY 'Today is NOT a business day'
+                    DISPLAY 'Nearest business day is ' TCP-ADJ-YEAR
+                            '-' TCP-ADJ-MONTH '-' TCP-ADJ-DAY
+                END-IF.
+
+        8100-WRITE-BUS-DATE-FILE.
+                MOVE WS-FORMATTED-YEAR  TO BD-YEAR.
+                MOVE WS-FORMATTED-MONTH TO BD-MONTH.
+                MOVE WS-FORMATTED-DY    TO BD-DAY.
+                OPEN OUTPUT BUS-DATE-FILE.
+                IF WS-BD-FS NOT = '00'
+                    DISPLAY 'TODAY: ERROR ' WS-BD-FS
+                            ' opening CURRENT-BUS-DATE.DAT'
+                ELSE
+                    WRITE BUS-DATE-RECORD
+                    IF WS-BD-FS NOT = '00'
+                        DISPLAY 'TODAY: ERROR ' WS-BD-FS
+                                ' writing CURRENT-BUS-DATE.DAT'
+                    END-IF
+                    CLOSE BUS-DATE-FILE
+                END-IF.
+
+        8200-WRITE-AUDIT-LOG.
+                DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+                ACCEPT WS-RUN-USERID FROM ENVIRONMENT-VALUE.
+                DISPLAY 'JOB_NAME' UPON ENVIRONMENT-NAME.
+                ACCEPT WS-RUN-JOBNAME FROM ENVIRONMENT-VALUE.
+                MOVE WS-DATETIME   TO AUD-TIMESTAMP.
+                MOVE SPACE         TO AUD-SEP1.
+                MOVE WS-RUN-USERID TO AUD-USERID.
+                MOVE SPACE         TO AUD-SEP2.
+                MOVE WS-RUN-JOBNAME TO AUD-JOBNAME.
+                OPEN INPUT AUDIT-LOG-FILE.
+                IF WS-AUD-FS = '00'
+                    CLOSE AUDIT-LOG-FILE
+                    OPEN EXTEND AUDIT-LOG-FILE
+                ELSE
+                    OPEN OUTPUT AUDIT-LOG-FILE
+                END-IF.
+                IF WS-AUD-FS NOT = '00'
+                    DISPLAY 'TODAY: ERROR ' WS-AUD-FS
+                            ' opening AUDIT-LOG.DAT for append'
+                ELSE
+                    WRITE AUDIT-LOG-RECORD
+                    IF WS-AUD-FS NOT = '00'
+                        DISPLAY 'TODAY: ERROR ' WS-AUD-FS
+                                ' writing AUDIT-LOG.DAT'
+                    END-IF
+                    CLOSE AUDIT-LOG-FILE
+                END-IF.
+
+        8300-WRITE-LOCK-FILE.
+                MOVE WS-SYSTEM-DATE-YYYYMMDD TO LOCK-DATE.
+                MOVE SPACE                   TO LOCK-SEP1.
+                MOVE WS-DATETIME              TO LOCK-TIMESTAMP.
+                OPEN OUTPUT DAYSTART-LOCK-FILE.
+                IF WS-LOCK-FS NOT = '00'
+                    DISPLAY 'TODAY: ERROR ' WS-LOCK-FS
+                            ' opening DAYSTART-LOCK.DAT'
+                ELSE
+                    WRITE LOCK-RECORD
+                    IF WS-LOCK-FS NOT = '00'
+                        DISPLAY 'TODAY: ERROR ' WS-LOCK-FS
+                                ' writing DAYSTART-LOCK.DAT'
+                    END-IF
+                    CLOSE DAYSTART-LOCK-FILE
+                END-IF.
+
+        8400-TRACK-RUNTIME.
+                OPEN INPUT BATCH-MARKER-FILE.
+                IF WS-BM-FS = '00'
+                    READ BATCH-MARKER-FILE
+                    IF WS-BM-FS = '00'
+                        MOVE BM-START-TS TO WS-BATCH-START-TS
+                        CLOSE BATCH-MARKER-FILE
+                        PERFORM 8410-LOG-ELAPSED-RUNTIME
+                    ELSE
+                        CLOSE BATCH-MARKER-FILE
+                        PERFORM 8420-WRITE-BATCH-MARKER
+                    END-IF
+                ELSE
+                    PERFORM 8420-WRITE-BATCH-MARKER
+                END-IF.
+
+        8410-LOG-ELAPSED-RUNTIME.
+                MOVE WS-BATCH-START-TS TO WS-TS-INPUT.
+                PERFORM 1500-TS-TO-SECONDS.
+                MOVE WS-TS-SECONDS TO WS-BATCH-START-SECONDS.
+                MOVE WS-DATETIME TO WS-TS-INPUT.
+                PERFORM 1500-TS-TO-SECONDS.
+                MOVE WS-TS-SECONDS TO WS-BATCH-END-SECONDS.
+                COMPUTE WS-BATCH-ELAPSED-SECONDS =
+                        WS-BATCH-END-SECONDS - WS-BATCH-START-SECONDS.
+                MOVE WS-BATCH-START-TS TO RTS-START-TS.
+                MOVE SPACE             TO RTS-SEP1.
+                MOVE WS-DATETIME       TO RTS-END-TS.
+                MOVE SPACE             TO RTS-SEP2.
+                MOVE WS-BATCH-ELAPSED-SECONDS TO RTS-ELAPSED-SEC.
+                OPEN INPUT RUNTIME-STATS-FILE.
+                IF WS-RTS-FS = '00'
+                    CLOSE RUNTIME-STATS-FILE
+                    OPEN EXTEND RUNTIME-STATS-FILE
+                ELSE
+                    OPEN OUTPUT RUNTIME-STATS-FILE
+                END-IF.
+                IF WS-RTS-FS NOT = '00'
+                    DISPLAY 'TODAY: ERROR ' WS-RTS-FS
+                            ' opening RUNTIME-STATS.DAT for append'
+                ELSE
+                    WRITE RUNTIME-STATS-RECORD
+                    IF WS-RTS-FS NOT = '00'
+                        DISPLAY 'TODAY: ERROR ' WS-RTS-FS
+                                ' writing RUNTIME-STATS.DAT'
+                    END-IF
+                    CLOSE RUNTIME-STATS-FILE
+                END-IF.
+                PERFORM 8430-CLEAR-BATCH-MARKER.
+
+        8420-WRITE-BATCH-MARKER.
+                MOVE WS-DATETIME TO BM-START-TS.
+                OPEN OUTPUT BATCH-MARKER-FILE.
+                IF WS-BM-FS NOT = '00'
+                    DISPLAY 'TODAY: ERROR ' WS-BM-FS
+                            ' opening BATCH-START-MARKER.DAT'
+                ELSE
+                    WRITE BATCH-MARKER-RECORD
+                    IF WS-BM-FS NOT = '00'
+                        DISPLAY 'TODAY: ERROR ' WS-BM-FS
+                                ' writing BATCH-START-MARKER.DAT'
+                    END-IF
+                    CLOSE BATCH-MARKER-FILE
+                END-IF.
+
+      / 8410 ends the window by clearing the marker, not by rewriting it
+      / with the current timestamp - an OPEN OUTPUT with no WRITE
+      / truncates BATCH-MARKER-FILE to empty, so the next call's READ
+      / in 8400 hits AT END and correctly takes the "start of window"
+      / branch instead of reading tonight's clear as a fresh start
+      / marker and logging a bogus overnight-idle row next time.
+        8430-CLEAR-BATCH-MARKER.
+                OPEN OUTPUT BATCH-MARKER-FILE.
+                IF WS-BM-FS NOT = '00'
+                    DISPLAY 'TODAY: ERROR ' WS-BM-FS
+                            ' clearing BATCH-START-MARKER.DAT'
+                ELSE
+                    CLOSE BATCH-MARKER-FILE
+                END-IF.
+
+        8500-CHECK-CLOCK-DRIFT.
+                PERFORM 8510-READ-DRIFT-THRESHOLD.
+                OPEN INPUT TRUSTED-TIME-FILE.
+                IF WS-TRT-FS = '00'
+                    READ TRUSTED-TIME-FILE
+                    IF WS-TRT-FS = '00'
+                        MOVE TRT-TIMESTAMP TO WS-TS-INPUT
+                        PERFORM 1500-TS-TO-SECONDS
+                        MOVE WS-TS-SECONDS TO WS-TRUSTED-SECONDS
+                        MOVE WS-DATETIME TO WS-TS-INPUT
+                        PERFORM 1500-TS-TO-SECONDS
+                        MOVE WS-TS-SECONDS TO WS-LOCAL-CHECK-SECONDS
+                        COMPUTE WS-DRIFT-SECONDS =
+                                WS-LOCAL-CHECK-SECONDS
+                                - WS-TRUSTED-SECONDS
+                        IF WS-DRIFT-SECONDS < 0
+                            COMPUTE WS-DRIFT-SECONDS =
+                                    WS-DRIFT-SECONDS * -1
+                        END-IF
+                        IF WS-DRIFT-SECONDS > WS-DRIFT-THRESHOLD
+                            PERFORM 8520-WRITE-DRIFT-EXCEPTION
+                        END-IF
+                    END-IF
+                    CLOSE TRUSTED-TIME-FILE
+                END-IF.
+
+        8510-READ-DRIFT-THRESHOLD.
+                MOVE 60 TO WS-DRIFT-THRESHOLD.
+                OPEN INPUT DRIFT-CTL-FILE.
+                IF WS-DRF-FS = '00'
+                    READ DRIFT-CTL-FILE
+                    IF WS-DRF-FS = '00'
+                        MOVE DRF-MAX-SEC TO WS-DRIFT-THRESHOLD
+                    END-IF
+                    CLOSE DRIFT-CTL-FILE
+                END-IF.
+
+        8520-WRITE-DRIFT-EXCEPTION.
+                MOVE WS-DATETIME     TO EXC-TIMESTAMP.
+                MOVE SPACE           TO EXC-SEP1.
+                MOVE WS-DRIFT-SECONDS TO EXC-DRIFT-SEC.
+                MOVE SPACE           TO EXC-SEP2.
+                MOVE 'CLOCK DRIFT EXCEEDS CONFIGURED THRESHOLD'
+                        TO EXC-MESSAGE.
+                OPEN INPUT EXCEPTIONS-FILE.
+                IF WS-EXC-FS = '00'
+                    CLOSE EXCEPTIONS-FILE
+                    OPEN EXTEND EXCEPTIONS-FILE
+                ELSE
+                    OPEN OUTPUT EXCEPTIONS-FILE
+                END-IF.
+                IF WS-EXC-FS NOT = '00'
+                    DISPLAY 'TODAY: ERROR ' WS-EXC-FS
+                            ' opening EXCEPTIONS.DAT for append'
+                ELSE
+                    WRITE EXCEPTION-RECORD
+                    IF WS-EXC-FS NOT = '00'
+                        DISPLAY 'TODAY: ERROR ' WS-EXC-FS
+                                ' writing EXCEPTIONS.DAT'
+                    END-IF
+                    CLOSE EXCEPTIONS-FILE
+                END-IF.
+
+        9000-SET-RETURN-PARMS.
+                MOVE WS-FORMATTED-YEAR  TO TCP-YEAR.
+                MOVE WS-FORMATTED-MONTH TO TCP-MONTH.
+                MOVE WS-FORMATTED-DY    TO TCP-DAY.
