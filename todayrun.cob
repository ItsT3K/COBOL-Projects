@@ -0,0 +1,32 @@
+      / TODAYRUN is the JCL step entry point for the nightly day-start
+      / run. TODAY itself takes TODAY-CALL-PARMS on its PROCEDURE
+      / DIVISION USING, which makes it a callable subroutine and not
+      / something `cobc -x` can link as a standalone executable -
+      / every other batch program that just needs today's business
+      / date CALLs TODAY directly, but the one JCL step that runs it
+      / as "the" day-start job runs it through this tiny wrapper.
+      /
+      / This is also the step that opens the batch window for req 006's
+      / elapsed-runtime tracking, so it sets TCP-TRACK-RUNTIME = 'Y'.
+      / TODAYEOD (todayeod.cob) is the matching end-of-day step that
+      / closes the window.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TODAYRUN.
+        AUTHOR. JDM.
+        INSTALLATION. 01-JAN-2000.
+        DATE-WRITTEN. 08-AUG-2026.
+        DATE-COMPILED. 08-AUG-2026.
+        SECURITY. NORMAL.
+      / ------------------------------
+        ENVIRONMENT DIVISION.
+      / ------------------------------
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+                COPY "cbusparm.cpy".
+      / ------------------------------
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+                MOVE SPACES TO TCP-ROLL-DIRECTION.
+                MOVE 'Y' TO TCP-TRACK-RUNTIME.
+                CALL "TODAY" USING TODAY-CALL-PARMS.
+                STOP RUN.
